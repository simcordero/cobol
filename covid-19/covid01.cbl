@@ -5,6 +5,23 @@
        FILE-CONTROL.
            SELECT COUNTRY-REC ASSIGN TO CNTRYREC.
            SELECT PRINT-REC ASSIGN TO PRTLINE.
+           SELECT LEADER-REC ASSIGN TO LEADFILE.
+           SELECT REJECT-REC ASSIGN TO REJFILE.
+           SELECT HISTORY-REC ASSIGN TO HISTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT REGION-REC ASSIGN TO REGNFILE
+               FILE STATUS IS WS-REGION-STATUS.
+           SELECT EXTRACT-REC ASSIGN TO EXTRFILE.
+           SELECT CHECKPOINT-REC ASSIGN TO CKPTFILE
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT PARM-REC ASSIGN TO PARMCARD
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT MASTER-REC ASSIGN TO MASTFILE
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
        DATA DIVISION.
        FILE SECTION.
        FD COUNTRY-REC
@@ -13,6 +30,47 @@
        FD PRINT-REC
            RECORDING MODE F.
        01 OUTPUT-LINE PIC X(80).
+       FD LEADER-REC
+           RECORDING MODE F.
+       01 LEADER-LINE PIC X(80).
+       FD REJECT-REC
+           RECORDING MODE F.
+       01 REJECT-LINE PIC X(352).
+       FD HISTORY-REC
+           RECORDING MODE F.
+       01 HISTORY-RECORD.
+           05 HIST-KEY.
+              10 HIST-CODE PIC X(2).
+              10 HIST-DATE PIC X(10).
+           05 HIST-CASE-NEW PIC 9(5).
+           05 HIST-CASE-TOT PIC 9(5).
+           05 HIST-DEATH-NEW PIC 9(5).
+           05 HIST-DEATH-TOT PIC 9(5).
+           05 HIST-RECVD-NEW PIC 9(5).
+           05 HIST-RECVD-TOT PIC 9(5).
+       FD REGION-REC
+           RECORDING MODE F.
+       01 REGION-INPUT-LINE PIC X(30).
+       FD EXTRACT-REC
+           RECORDING MODE F.
+       01 EXTRACT-LINE PIC X(80).
+       FD CHECKPOINT-REC
+           RECORDING MODE F.
+       01 CKPT-RECORD.
+           05 CKPT-TYPE PIC X.
+           05 CKPT-COUNT PIC 9(7).
+           05 CKPT-CODE PIC X(2).
+       FD PARM-REC
+           RECORDING MODE F.
+       01 PARM-LINE PIC X(20).
+       FD MASTER-REC
+           RECORDING MODE F.
+       01 MASTER-LINE PIC X(50).
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SR-REGION PIC X(20).
+           05 SR-CODE PIC X(2).
+           05 SR-LINE PIC X(130).
        WORKING-STORAGE SECTION.
        01 RULER.
            05 FILLER PIC X(50) VALUE
@@ -50,30 +108,365 @@
        01 REPORT-RECVD-TOT.
            05 FILLER PIC X(18) VALUE 'TOTAL RECOVERIES: '.
            05 REP-RECVD-TOT PIC 9(5).
+       01 REPORT-ACTIVE-CASES.
+           05 FILLER PIC X(14) VALUE 'ACTIVE CASES: '.
+           05 REP-ACTIVE-CASES PIC 9(6).
+       01 REPORT-CFR.
+           05 FILLER PIC X(23) VALUE 'CASE FATALITY RATE(%): '.
+           05 REP-CFR PIC ZZ9.99.
+       01 WS-ACTIVE-CASES PIC S9(7) VALUE ZERO.
+       01 WS-CFR PIC 9(3)V99 VALUE ZERO.
        01 REP-TIMESTAMP.
            05 TS-DATE PIC X(10).
            05 TS-TIME PIC X(9).
+       01 WS-UNSTRING-COUNT PIC 9(2) VALUE ZERO.
        01 LASTREC PIC X VALUE 'N'.
+       01 WORLD-TOTALS.
+           05 WT-CASE-NEW PIC 9(9) VALUE ZERO.
+           05 WT-CASE-TOT PIC 9(9) VALUE ZERO.
+           05 WT-DEATH-NEW PIC 9(9) VALUE ZERO.
+           05 WT-DEATH-TOT PIC 9(9) VALUE ZERO.
+           05 WT-RECVD-NEW PIC 9(9) VALUE ZERO.
+           05 WT-RECVD-TOT PIC 9(9) VALUE ZERO.
+       01 REPORT-WORLD-HDR.
+           05 FILLER PIC X(20) VALUE 'WORLD TOTALS'.
+           05 FILLER PIC X(60) VALUE SPACES.
+       01 REPORT-WT-CASE-NEW.
+           05 FILLER PIC X(21) VALUE 'NEW CONFIRMED CASES: '.
+           05 REP-WT-CASE-NEW PIC 9(9).
+       01 REPORT-WT-CASE-TOT.
+           05 FILLER PIC X(23) VALUE 'TOTAL CONFIRMED CASES: '.
+           05 REP-WT-CASE-TOT PIC 9(9).
+       01 REPORT-WT-DEATH-NEW.
+           05 FILLER PIC X(12) VALUE 'NEW DEATHS: '.
+           05 REP-WT-DEATH-NEW PIC 9(9).
+       01 REPORT-WT-DEATH-TOT.
+           05 FILLER PIC X(14) VALUE 'TOTAL DEATHS: '.
+           05 REP-WT-DEATH-TOT PIC 9(9).
+       01 REPORT-WT-RECVD-NEW.
+           05 FILLER PIC X(16) VALUE 'NEW RECOVERIES: '.
+           05 REP-WT-RECVD-NEW PIC 9(9).
+       01 REPORT-WT-RECVD-TOT.
+           05 FILLER PIC X(18) VALUE 'TOTAL RECOVERIES: '.
+           05 REP-WT-RECVD-TOT PIC 9(9).
+       01 TOP10-TABLE.
+           05 TOP10-ENTRY OCCURS 10 TIMES.
+              10 TOP10-CODE PIC X(2).
+              10 TOP10-COUNTRY PIC X(44).
+              10 TOP10-CASE-NEW PIC 9(5).
+       01 TOP10-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-TOP-IX PIC 9(2).
+       01 WS-TOP-JX PIC 9(2).
+       01 LEADER-HDR PIC X(80) VALUE
+           'TOP 10 COUNTRIES BY NEW CASES TODAY'.
+       01 LEADER-DETAIL.
+           05 LD-RANK PIC Z9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-CODE PIC X(2).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-COUNTRY PIC X(44).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LD-CASES PIC ZZZZ9.
+           05 FILLER PIC X(21) VALUE SPACES.
+       01 WS-VALID-REC PIC X VALUE 'Y'.
+       01 WS-REJECT-REASON PIC X(220) VALUE SPACES.
+       01 WS-REJECT-REASON-PREV PIC X(220) VALUE SPACES.
+       01 WS-NEW-REASON PIC X(30) VALUE SPACES.
+       01 REJECT-DETAIL.
+           05 RJ-INPUT PIC X(130).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RJ-REASON PIC X(220).
+       01 WS-HIST-STATUS PIC XX VALUE ZEROS.
+       01 WS-HIST-DAYS-BACK PIC 9(2).
+       01 WS-HIST-DAY-COUNT PIC 9(2).
+       01 WS-HIST-CASE-SUM PIC 9(7).
+       01 WS-HIST-7DAY-AVG PIC 9(5).
+       01 REPORT-7DAY-AVG.
+           05 FILLER PIC X(21) VALUE '7-DAY AVG NEW CASES: '.
+           05 REP-7DAY-AVG PIC ZZZZ9.
+       01 REGION-TABLE.
+           05 REGION-ENTRY OCCURS 200 TIMES.
+              10 RT-CODE PIC X(2).
+              10 RT-REGION PIC X(20).
+       01 REGION-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-REGION-IX PIC 9(3).
+       01 WS-REGION-STATUS PIC XX VALUE ZEROS.
+       01 WS-CURRENT-REGION PIC X(20) VALUE SPACES.
+       01 WS-REGION-EOF PIC X VALUE 'N'.
+       01 REGION-TOTALS.
+           05 RGN-CASE-NEW PIC 9(7) VALUE ZERO.
+           05 RGN-DEATH-NEW PIC 9(7) VALUE ZERO.
+           05 RGN-RECVD-NEW PIC 9(7) VALUE ZERO.
+       01 WS-PREV-REGION PIC X(20) VALUE SPACES.
+       01 WS-FIRST-VALID-REC PIC X VALUE 'Y'.
+       01 WS-SORT-COUNTRY PIC X(44) VALUE SPACES.
+       01 WS-SORT-CODE PIC X(2) VALUE SPACES.
+       01 WS-SORT-REGION PIC X(20) VALUE SPACES.
+       01 WS-SORT-IX PIC 9(3) VALUE ZERO.
+       01 SORT-EOF PIC X VALUE 'N'.
+       01 REPORT-REGION-HDR.
+           05 FILLER PIC X(17) VALUE 'REGION SUBTOTAL: '.
+           05 REP-REGION-NAME PIC X(20).
+           05 FILLER PIC X(43) VALUE SPACES.
+       01 REPORT-RG-CASE-NEW.
+           05 FILLER PIC X(21) VALUE 'NEW CONFIRMED CASES: '.
+           05 REP-RG-CASE-NEW PIC 9(7).
+       01 REPORT-RG-DEATH-NEW.
+           05 FILLER PIC X(12) VALUE 'NEW DEATHS: '.
+           05 REP-RG-DEATH-NEW PIC 9(7).
+       01 REPORT-RG-RECVD-NEW.
+           05 FILLER PIC X(16) VALUE 'NEW RECOVERIES: '.
+           05 REP-RG-RECVD-NEW PIC 9(7).
+       01 WS-CKPT-STATUS PIC XX VALUE ZEROS.
+       01 WS-CKPT-EOF PIC X VALUE 'N'.
+       01 WS-RESTART-MODE PIC X VALUE 'N'.
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 1000.
+       01 WS-LAST-CKPT.
+           05 WS-LAST-CKPT-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-CKPT-RUN-COMPLETE PIC X VALUE 'N'.
+       01 WS-REPLAY-MODE PIC X VALUE 'N'.
+       01 WS-PARM-STATUS PIC XX VALUE ZEROS.
+       01 WS-PARM-KEY PIC X(4) VALUE SPACES.
+       01 WS-PARM-VALUE PIC X(16) VALUE SPACES.
+       01 WS-FILTER-CODE PIC X(2) VALUE SPACES.
+       01 WS-FILTER-DATE PIC X(10) VALUE SPACES.
+       01 WS-FILTER-ACTIVE PIC X VALUE 'N'.
+       01 WS-PRINT-THIS PIC X VALUE 'Y'.
+       01 MASTER-TABLE.
+           05 MASTER-ENTRY OCCURS 200 TIMES.
+              10 MST-CODE PIC X(2).
+              10 MST-NAME PIC X(44).
+              10 MST-SEEN PIC X VALUE 'N'.
+       01 MASTER-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-MASTER-EOF PIC X VALUE 'N'.
+       01 WS-MASTER-IX PIC 9(3).
+       01 WS-MASTER-STATUS PIC XX VALUE ZEROS.
+       01 REPORT-MISSING-HDR PIC X(80) VALUE
+           'MISSING TODAY - EXPECTED COUNTRIES NOT IN FEED'.
+       01 REPORT-MISSING-DETAIL.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RM-CODE PIC X(2).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RM-NAME PIC X(44).
+           05 FILLER PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
        OPEN-FILES.
            OPEN INPUT COUNTRY-REC.
-           OPEN OUTPUT PRINT-REC.
+           OPEN OUTPUT LEADER-REC.
+           OPEN I-O HISTORY-REC.
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HISTORY-REC
+               CLOSE HISTORY-REC
+               OPEN I-O HISTORY-REC
+           END-IF.
+           OPEN INPUT REGION-REC.
+           IF WS-REGION-STATUS = '00'
+               PERFORM LOAD-REGION-TABLE
+               CLOSE REGION-REC
+           END-IF.
+           PERFORM CHECK-RESTART.
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND PRINT-REC
+               OPEN EXTEND REJECT-REC
+               OPEN EXTEND EXTRACT-REC
+           ELSE
+               OPEN OUTPUT PRINT-REC
+               OPEN OUTPUT REJECT-REC
+               OPEN OUTPUT EXTRACT-REC
+           END-IF.
+           PERFORM LOAD-PARM.
+           OPEN INPUT MASTER-REC.
+           IF WS-MASTER-STATUS = '00'
+               PERFORM LOAD-MASTER-TABLE
+               CLOSE MASTER-REC
+           END-IF.
        READ-NEXT-RECORD.
-          PERFORM READ-RECORD
-           PERFORM UNTIL LASTREC = 'Y'
-           PERFORM WRITE-RECORD
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-REGION SR-CODE
+               INPUT PROCEDURE IS BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS PROCESS-SORTED-FILE.
+           GO TO PRGM-EXIT.
+       BUILD-SORT-FILE.
            PERFORM READ-RECORD
-           END-PERFORM
-          .
+           PERFORM UNTIL LASTREC = 'Y'
+               PERFORM PARSE-SORT-KEY
+               MOVE WS-SORT-REGION TO SR-REGION
+               MOVE WS-SORT-CODE TO SR-CODE
+               MOVE INPUT-LINE TO SR-LINE
+               RELEASE SORT-RECORD
+               PERFORM READ-RECORD
+           END-PERFORM.
+       PARSE-SORT-KEY.
+           MOVE SPACES TO WS-SORT-COUNTRY.
+           MOVE SPACES TO WS-SORT-CODE.
+           UNSTRING INPUT-LINE DELIMITED BY ','
+               INTO WS-SORT-COUNTRY WS-SORT-CODE.
+           MOVE 'UNKNOWN' TO WS-SORT-REGION.
+           PERFORM VARYING WS-SORT-IX FROM 1 BY 1
+               UNTIL WS-SORT-IX > REGION-COUNT
+               IF RT-CODE(WS-SORT-IX) = WS-SORT-CODE
+                   MOVE RT-REGION(WS-SORT-IX) TO WS-SORT-REGION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       PROCESS-SORTED-FILE.
+           MOVE 'N' TO SORT-EOF.
+           IF WS-RESTART-MODE = 'Y'
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM UNTIL SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       MOVE SR-LINE TO INPUT-LINE
+                       PERFORM WRITE-RECORD
+                       PERFORM MAYBE-WRITE-CHECKPOINT
+               END-RETURN
+           END-PERFORM.
+           IF WS-FIRST-VALID-REC = 'N'
+               PERFORM WRITE-REGION-SUBTOTAL
+           END-IF.
+       CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-REC.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CHECKPOINT-REC
+                       AT END MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END
+                           IF CKPT-TYPE = 'X'
+                               MOVE 'Y' TO WS-CKPT-RUN-COMPLETE
+                           ELSE
+                               MOVE CKPT-COUNT TO WS-LAST-CKPT-COUNT
+                               MOVE 'Y' TO WS-RESTART-MODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-REC
+               IF WS-CKPT-RUN-COMPLETE = 'Y'
+                   MOVE 'N' TO WS-RESTART-MODE
+                   OPEN OUTPUT CHECKPOINT-REC
+               ELSE
+                   OPEN EXTEND CHECKPOINT-REC
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-REC
+           END-IF.
+       SKIP-TO-CHECKPOINT.
+           MOVE 'Y' TO WS-REPLAY-MODE.
+           PERFORM UNTIL SORT-EOF = 'Y'
+                   OR WS-RECORD-COUNT >= WS-LAST-CKPT-COUNT
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       MOVE SR-LINE TO INPUT-LINE
+                       PERFORM WRITE-RECORD
+               END-RETURN
+           END-PERFORM.
+           MOVE 'N' TO WS-REPLAY-MODE.
+       MAYBE-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               MOVE 'C' TO CKPT-TYPE
+               MOVE WS-RECORD-COUNT TO CKPT-COUNT
+               MOVE REP-CODE TO CKPT-CODE
+               WRITE CKPT-RECORD
+           END-IF.
+       WRITE-COMPLETION-CHECKPOINT.
+           MOVE 'X' TO CKPT-TYPE.
+           MOVE ZERO TO CKPT-COUNT.
+           MOVE SPACES TO CKPT-CODE.
+           WRITE CKPT-RECORD.
+       LOAD-PARM.
+           OPEN INPUT PARM-REC.
+           IF WS-PARM-STATUS = '00'
+               READ PARM-REC
+                   NOT AT END
+                       UNSTRING PARM-LINE DELIMITED BY '='
+                           INTO WS-PARM-KEY WS-PARM-VALUE
+                       IF WS-PARM-KEY = 'CODE'
+                           MOVE WS-PARM-VALUE(1:2) TO WS-FILTER-CODE
+                           MOVE 'Y' TO WS-FILTER-ACTIVE
+                       END-IF
+                       IF WS-PARM-KEY = 'DATE'
+                           MOVE WS-PARM-VALUE(1:10) TO WS-FILTER-DATE
+                           MOVE 'Y' TO WS-FILTER-ACTIVE
+                       END-IF
+               END-READ
+               CLOSE PARM-REC
+           END-IF.
+       DETERMINE-PRINT-FILTER.
+           MOVE 'Y' TO WS-PRINT-THIS.
+           IF WS-FILTER-ACTIVE = 'Y'
+               MOVE 'N' TO WS-PRINT-THIS
+               IF WS-FILTER-CODE NOT = SPACES
+                       AND REP-CODE = WS-FILTER-CODE
+                   MOVE 'Y' TO WS-PRINT-THIS
+               END-IF
+               IF WS-FILTER-DATE NOT = SPACES
+                       AND REP-DATE = WS-FILTER-DATE
+                   MOVE 'Y' TO WS-PRINT-THIS
+               END-IF
+           END-IF.
        PRGM-EXIT.
+           PERFORM WRITE-WORLD-TOTALS
+           PERFORM WRITE-LEADERBOARD
+           PERFORM WRITE-RECONCILIATION
+           PERFORM WRITE-COMPLETION-CHECKPOINT
            CLOSE COUNTRY-REC.
            CLOSE PRINT-REC.
+           CLOSE LEADER-REC.
+           CLOSE REJECT-REC.
+           CLOSE HISTORY-REC.
+           CLOSE EXTRACT-REC.
+           CLOSE CHECKPOINT-REC.
            STOP RUN.
        READ-RECORD.
            READ COUNTRY-REC
            AT END MOVE 'Y' TO LASTREC
            END-READ.
+       LOAD-REGION-TABLE.
+           PERFORM UNTIL WS-REGION-EOF = 'Y'
+               READ REGION-REC
+                   AT END MOVE 'Y' TO WS-REGION-EOF
+                   NOT AT END
+                       IF REGION-COUNT < 200
+                           ADD 1 TO REGION-COUNT
+                           UNSTRING REGION-INPUT-LINE DELIMITED BY ','
+                               INTO RT-CODE(REGION-COUNT)
+                                    RT-REGION(REGION-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+       LOAD-MASTER-TABLE.
+           PERFORM UNTIL WS-MASTER-EOF = 'Y'
+               READ MASTER-REC
+                   AT END MOVE 'Y' TO WS-MASTER-EOF
+                   NOT AT END
+                       IF MASTER-COUNT < 200
+                           ADD 1 TO MASTER-COUNT
+                           UNSTRING MASTER-LINE DELIMITED BY ','
+                               INTO MST-CODE(MASTER-COUNT)
+                                    MST-NAME(MASTER-COUNT)
+                           MOVE 'N' TO MST-SEEN(MASTER-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
        WRITE-RECORD.
+           MOVE SPACES TO REP-COUNTRY.
+           MOVE SPACES TO REP-CODE.
+           MOVE SPACES TO REP-SLUG.
+           MOVE ZERO TO REP-CASE-NEW.
+           MOVE ZERO TO REP-CASE-TOT.
+           MOVE ZERO TO REP-DEATH-NEW.
+           MOVE ZERO TO REP-DEATH-TOT.
+           MOVE ZERO TO REP-RECVD-NEW.
+           MOVE ZERO TO REP-RECVD-TOT.
+           MOVE SPACES TO REP-TIMESTAMP.
+           MOVE ZERO TO WS-UNSTRING-COUNT.
            UNSTRING INPUT-LINE DELIMITED BY ','
            INTO REP-COUNTRY
                 REP-CODE
@@ -84,19 +477,290 @@
                 REP-DEATH-TOT
                 REP-RECVD-NEW
                 REP-RECVD-TOT
-                REP-TIMESTAMP.
+                REP-TIMESTAMP
+           TALLYING IN WS-UNSTRING-COUNT.
            MOVE TS-DATE TO REP-DATE.
            MOVE TS-TIME TO REP-TIME.
+           PERFORM VALIDATE-RECORD.
+           IF WS-VALID-REC = 'Y'
+               PERFORM PROCESS-VALID-RECORD
+           ELSE
+               IF WS-REPLAY-MODE = 'N'
+                   PERFORM WRITE-REJECT
+               END-IF
+           END-IF.
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-REC.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF WS-UNSTRING-COUNT < 10
+               MOVE 'LINE SHORT - MISSING FIELD(S)' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-CODE = SPACES
+               OR REP-CODE(1:1) = SPACE
+               OR REP-CODE(2:1) = SPACE
+               OR REP-CODE(1:1) IS NOT ALPHABETIC
+               OR REP-CODE(2:1) IS NOT ALPHABETIC
+               MOVE 'INVALID COUNTRY CODE' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-CASE-NEW IS NOT NUMERIC
+               MOVE 'NEW CASES NOT NUMERIC' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-CASE-TOT IS NOT NUMERIC
+               MOVE 'TOTAL CASES NOT NUMERIC' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-DEATH-NEW IS NOT NUMERIC
+               MOVE 'NEW DEATHS NOT NUMERIC' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-DEATH-TOT IS NOT NUMERIC
+               MOVE 'TOTAL DEATHS NOT NUMERIC' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-RECVD-NEW IS NOT NUMERIC
+               MOVE 'NEW RECOVERIES NOT NUMERIC' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+           IF REP-RECVD-TOT IS NOT NUMERIC
+               MOVE 'TOTAL RECOVERIES NOT NUMERIC' TO WS-NEW-REASON
+               PERFORM FLAG-INVALID
+           END-IF.
+       FLAG-INVALID.
+           MOVE 'N' TO WS-VALID-REC.
+           IF WS-REJECT-REASON = SPACES
+               MOVE WS-NEW-REASON TO WS-REJECT-REASON
+           ELSE
+               MOVE WS-REJECT-REASON TO WS-REJECT-REASON-PREV
+               MOVE SPACES TO WS-REJECT-REASON
+               STRING FUNCTION TRIM(WS-REJECT-REASON-PREV)
+                          DELIMITED BY SIZE
+                      '; '            DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-NEW-REASON)
+                          DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+                   ON OVERFLOW
+                       CONTINUE
+               END-STRING
+           END-IF.
+       WRITE-REJECT.
+           MOVE INPUT-LINE TO RJ-INPUT.
+           MOVE WS-REJECT-REASON TO RJ-REASON.
+           WRITE REJECT-LINE FROM REJECT-DETAIL.
+       PROCESS-VALID-RECORD.
+           PERFORM DETERMINE-PRINT-FILTER.
+           PERFORM FIND-REGION.
+           PERFORM ACCUMULATE-REGION-TOTAL.
+           ADD REP-CASE-NEW TO WT-CASE-NEW.
+           ADD REP-CASE-TOT TO WT-CASE-TOT.
+           ADD REP-DEATH-NEW TO WT-DEATH-NEW.
+           ADD REP-DEATH-TOT TO WT-DEATH-TOT.
+           ADD REP-RECVD-NEW TO WT-RECVD-NEW.
+           ADD REP-RECVD-TOT TO WT-RECVD-TOT.
+           PERFORM UPDATE-TOP10.
+           PERFORM MARK-COUNTRY-SEEN.
+           IF WS-REPLAY-MODE = 'N'
+               PERFORM WRITE-HISTORY
+               PERFORM WRITE-EXTRACT
+               PERFORM COMPUTE-7DAY-AVG
+               IF WS-PRINT-THIS = 'Y'
+                   WRITE OUTPUT-LINE FROM RULER
+                   WRITE OUTPUT-LINE FROM REPORT-DATE
+                   WRITE OUTPUT-LINE FROM REPORT-TIME
+                   WRITE OUTPUT-LINE FROM REPORT-COUNTRY
+                   WRITE OUTPUT-LINE FROM REPORT-CODE
+                   WRITE OUTPUT-LINE FROM REPORT-SLUG
+                   WRITE OUTPUT-LINE FROM REPORT-CASE-NEW
+                   WRITE OUTPUT-LINE FROM REPORT-CASE-TOTAL
+                   WRITE OUTPUT-LINE FROM REPORT-DEATH-NEW
+                   WRITE OUTPUT-LINE FROM REPORT-DEATH-TOT
+                   WRITE OUTPUT-LINE FROM REPORT-RECVD-NEW
+                   WRITE OUTPUT-LINE FROM REPORT-RECVD-TOT
+                   COMPUTE WS-ACTIVE-CASES =
+                       REP-CASE-TOT - REP-DEATH-TOT - REP-RECVD-TOT
+                       ON SIZE ERROR MOVE ZERO TO WS-ACTIVE-CASES
+                   END-COMPUTE
+                   IF WS-ACTIVE-CASES < 0
+                       MOVE ZERO TO WS-ACTIVE-CASES
+                   END-IF
+                   MOVE WS-ACTIVE-CASES TO REP-ACTIVE-CASES
+                   WRITE OUTPUT-LINE FROM REPORT-ACTIVE-CASES
+                   IF REP-CASE-TOT > 0
+                       COMPUTE WS-CFR ROUNDED =
+                           (REP-DEATH-TOT / REP-CASE-TOT) * 100
+                   ELSE
+                       MOVE ZERO TO WS-CFR
+                   END-IF
+                   MOVE WS-CFR TO REP-CFR
+                   WRITE OUTPUT-LINE FROM REPORT-CFR
+                   MOVE WS-HIST-7DAY-AVG TO REP-7DAY-AVG
+                   WRITE OUTPUT-LINE FROM REPORT-7DAY-AVG
+                   WRITE OUTPUT-LINE FROM RULER
+               END-IF
+           END-IF.
+       WRITE-HISTORY.
+           MOVE REP-CODE TO HIST-CODE.
+           MOVE TS-DATE TO HIST-DATE.
+           MOVE REP-CASE-NEW TO HIST-CASE-NEW.
+           MOVE REP-CASE-TOT TO HIST-CASE-TOT.
+           MOVE REP-DEATH-NEW TO HIST-DEATH-NEW.
+           MOVE REP-DEATH-TOT TO HIST-DEATH-TOT.
+           MOVE REP-RECVD-NEW TO HIST-RECVD-NEW.
+           MOVE REP-RECVD-TOT TO HIST-RECVD-TOT.
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   REWRITE HISTORY-RECORD
+           END-WRITE.
+       COMPUTE-7DAY-AVG.
+           MOVE ZERO TO WS-HIST-CASE-SUM.
+           MOVE ZERO TO WS-HIST-DAY-COUNT.
+           MOVE ZERO TO WS-HIST-7DAY-AVG.
+           MOVE HIGH-VALUES TO HIST-DATE.
+           MOVE REP-CODE TO HIST-CODE.
+           START HISTORY-REC KEY IS NOT GREATER THAN HIST-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF WS-HIST-STATUS = '00'
+               PERFORM VARYING WS-HIST-DAYS-BACK FROM 1 BY 1
+                   UNTIL WS-HIST-DAYS-BACK > 7
+                   READ HISTORY-REC PREVIOUS
+                       AT END
+                           MOVE 8 TO WS-HIST-DAYS-BACK
+                   END-READ
+                   IF WS-HIST-STATUS = '00' AND HIST-CODE = REP-CODE
+                       ADD HIST-CASE-NEW TO WS-HIST-CASE-SUM
+                       ADD 1 TO WS-HIST-DAY-COUNT
+                   ELSE
+                       MOVE 8 TO WS-HIST-DAYS-BACK
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WS-HIST-DAY-COUNT > 0
+               COMPUTE WS-HIST-7DAY-AVG ROUNDED =
+                   WS-HIST-CASE-SUM / WS-HIST-DAY-COUNT
+           END-IF.
+       WRITE-EXTRACT.
+           MOVE SPACES TO EXTRACT-LINE.
+           STRING REP-CODE         DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  REP-CASE-NEW     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  REP-CASE-TOT     DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  REP-DEATH-NEW    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  REP-DEATH-TOT    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  REP-RECVD-NEW    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  REP-RECVD-TOT    DELIMITED BY SIZE
+                  ','              DELIMITED BY SIZE
+                  TS-DATE          DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           END-STRING.
+           WRITE EXTRACT-LINE.
+       MARK-COUNTRY-SEEN.
+           PERFORM VARYING WS-MASTER-IX FROM 1 BY 1
+               UNTIL WS-MASTER-IX > MASTER-COUNT
+               IF MST-CODE(WS-MASTER-IX) = REP-CODE
+                   MOVE 'Y' TO MST-SEEN(WS-MASTER-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       WRITE-RECONCILIATION.
+           WRITE OUTPUT-LINE FROM RULER.
+           WRITE OUTPUT-LINE FROM REPORT-MISSING-HDR.
+           PERFORM VARYING WS-MASTER-IX FROM 1 BY 1
+               UNTIL WS-MASTER-IX > MASTER-COUNT
+               IF MST-SEEN(WS-MASTER-IX) = 'N'
+                   MOVE MST-CODE(WS-MASTER-IX) TO RM-CODE
+                   MOVE MST-NAME(WS-MASTER-IX) TO RM-NAME
+                   WRITE OUTPUT-LINE FROM REPORT-MISSING-DETAIL
+               END-IF
+           END-PERFORM.
+           WRITE OUTPUT-LINE FROM RULER.
+       FIND-REGION.
+           MOVE 'UNKNOWN' TO WS-CURRENT-REGION.
+           PERFORM VARYING WS-REGION-IX FROM 1 BY 1
+               UNTIL WS-REGION-IX > REGION-COUNT
+               IF RT-CODE(WS-REGION-IX) = REP-CODE
+                   MOVE RT-REGION(WS-REGION-IX) TO WS-CURRENT-REGION
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       ACCUMULATE-REGION-TOTAL.
+           IF WS-FIRST-VALID-REC = 'Y'
+               MOVE 'N' TO WS-FIRST-VALID-REC
+               MOVE WS-CURRENT-REGION TO WS-PREV-REGION
+           ELSE
+               IF WS-CURRENT-REGION NOT = WS-PREV-REGION
+                   IF WS-REPLAY-MODE = 'N'
+                       PERFORM WRITE-REGION-SUBTOTAL
+                   END-IF
+                   MOVE ZERO TO RGN-CASE-NEW
+                   MOVE ZERO TO RGN-DEATH-NEW
+                   MOVE ZERO TO RGN-RECVD-NEW
+                   MOVE WS-CURRENT-REGION TO WS-PREV-REGION
+               END-IF
+           END-IF.
+           ADD REP-CASE-NEW TO RGN-CASE-NEW.
+           ADD REP-DEATH-NEW TO RGN-DEATH-NEW.
+           ADD REP-RECVD-NEW TO RGN-RECVD-NEW.
+       WRITE-REGION-SUBTOTAL.
+           MOVE WS-PREV-REGION TO REP-REGION-NAME.
+           MOVE RGN-CASE-NEW TO REP-RG-CASE-NEW.
+           MOVE RGN-DEATH-NEW TO REP-RG-DEATH-NEW.
+           MOVE RGN-RECVD-NEW TO REP-RG-RECVD-NEW.
+           WRITE OUTPUT-LINE FROM RULER.
+           WRITE OUTPUT-LINE FROM REPORT-REGION-HDR.
+           WRITE OUTPUT-LINE FROM REPORT-RG-CASE-NEW.
+           WRITE OUTPUT-LINE FROM REPORT-RG-DEATH-NEW.
+           WRITE OUTPUT-LINE FROM REPORT-RG-RECVD-NEW.
+           WRITE OUTPUT-LINE FROM RULER.
+       WRITE-WORLD-TOTALS.
+           MOVE WT-CASE-NEW TO REP-WT-CASE-NEW.
+           MOVE WT-CASE-TOT TO REP-WT-CASE-TOT.
+           MOVE WT-DEATH-NEW TO REP-WT-DEATH-NEW.
+           MOVE WT-DEATH-TOT TO REP-WT-DEATH-TOT.
+           MOVE WT-RECVD-NEW TO REP-WT-RECVD-NEW.
+           MOVE WT-RECVD-TOT TO REP-WT-RECVD-TOT.
            WRITE OUTPUT-LINE FROM RULER.
-           WRITE OUTPUT-LINE FROM REPORT-DATE.
-           WRITE OUTPUT-LINE FROM REPORT-TIME.
-           WRITE OUTPUT-LINE FROM REPORT-COUNTRY.                      .
-           WRITE OUTPUT-LINE FROM REPORT-CODE.
-           WRITE OUTPUT-LINE FROM REPORT-SLUG.
-           WRITE OUTPUT-LINE FROM REPORT-CASE-NEW.
-           WRITE OUTPUT-LINE FROM REPORT-CASE-TOTAL.
-           WRITE OUTPUT-LINE FROM REPORT-DEATH-NEW.
-           WRITE OUTPUT-LINE FROM REPORT-DEATH-TOT.
-           WRITE OUTPUT-LINE FROM REPORT-RECVD-NEW.
-           WRITE OUTPUT-LINE FROM REPORT-RECVD-TOT.
+           WRITE OUTPUT-LINE FROM REPORT-WORLD-HDR.
+           WRITE OUTPUT-LINE FROM REPORT-WT-CASE-NEW.
+           WRITE OUTPUT-LINE FROM REPORT-WT-CASE-TOT.
+           WRITE OUTPUT-LINE FROM REPORT-WT-DEATH-NEW.
+           WRITE OUTPUT-LINE FROM REPORT-WT-DEATH-TOT.
+           WRITE OUTPUT-LINE FROM REPORT-WT-RECVD-NEW.
+           WRITE OUTPUT-LINE FROM REPORT-WT-RECVD-TOT.
            WRITE OUTPUT-LINE FROM RULER.
+       UPDATE-TOP10.
+           IF TOP10-COUNT < 10 OR REP-CASE-NEW > TOP10-CASE-NEW(10)
+               PERFORM VARYING WS-TOP-IX FROM 1 BY 1
+                   UNTIL WS-TOP-IX > TOP10-COUNT
+                       OR REP-CASE-NEW > TOP10-CASE-NEW(WS-TOP-IX)
+               END-PERFORM
+               IF TOP10-COUNT < 10
+                   ADD 1 TO TOP10-COUNT
+               END-IF
+               PERFORM VARYING WS-TOP-JX FROM TOP10-COUNT BY -1
+                   UNTIL WS-TOP-JX <= WS-TOP-IX
+                   MOVE TOP10-ENTRY(WS-TOP-JX - 1) TO
+                       TOP10-ENTRY(WS-TOP-JX)
+               END-PERFORM
+               MOVE REP-CODE TO TOP10-CODE(WS-TOP-IX)
+               MOVE REP-COUNTRY TO TOP10-COUNTRY(WS-TOP-IX)
+               MOVE REP-CASE-NEW TO TOP10-CASE-NEW(WS-TOP-IX)
+           END-IF.
+       WRITE-LEADERBOARD.
+           WRITE LEADER-LINE FROM LEADER-HDR.
+           PERFORM VARYING WS-TOP-IX FROM 1 BY 1
+               UNTIL WS-TOP-IX > TOP10-COUNT
+               MOVE WS-TOP-IX TO LD-RANK
+               MOVE TOP10-CODE(WS-TOP-IX) TO LD-CODE
+               MOVE TOP10-COUNTRY(WS-TOP-IX) TO LD-COUNTRY
+               MOVE TOP10-CASE-NEW(WS-TOP-IX) TO LD-CASES
+               WRITE LEADER-LINE FROM LEADER-DETAIL
+           END-PERFORM.
